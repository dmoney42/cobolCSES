@@ -0,0 +1,19 @@
+       FD  PAYMENT-TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS PAYMENT-TRANSACTION-RECORD.
+
+       01  PAYMENT-TRANSACTION-RECORD.
+      *>   Uniquely identifies this transaction across runs so a
+      *>   rerun/reprocessed batch can be checked against the posted-
+      *>   transaction log instead of double-crediting a case
+           05  PT-TRANSACTION-ID     PIC 9(10).
+           05  PT-PARENT-ID          PIC 9(8).
+           05  PT-PAYMENT-AMOUNT     PIC 9(6)V99.
+           05  PT-PAYMENT-DATE       PIC 9(8).
+           05  PT-PAYMENT-METHOD     PIC X(01).
+               88  PT-METHOD-WAGE-WITHHOLDING  VALUE "W".
+               88  PT-METHOD-CHECK             VALUE "C".
+               88  PT-METHOD-EFT               VALUE "E".
+           05  PT-REFERENCE-NUMBER   PIC X(10).
