@@ -0,0 +1,14 @@
+      *> Indexed on CC-CHILD-ID with a duplicates-allowed alternate key
+      *> on CC-PARENT-ID so the second pass can pull every child on a
+      *> case with a keyed START/READ NEXT instead of a full rescan.
+       FD  CHILD-MASTER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 38 CHARACTERS
+           DATA RECORD IS CHILD-MASTER-RECORD.
+
+       01  CHILD-MASTER-RECORD.
+           05  CC-CHILD-ID           PIC 9(8).
+           05  CC-PARENT-ID          PIC 9(8).
+           05  CC-DATE-OF-BIRTH      PIC 9(8).
+           05  CC-SUPPORT-AMOUNT     PIC 9(4)V99.
+           05  CC-EMANCIPATION-DATE  PIC 9(8).
