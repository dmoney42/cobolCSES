@@ -1,7 +1,9 @@
+      *> Indexed on PM-PARENT-ID so the payment posting pass can
+      *> READ/REWRITE a single case directly instead of rescanning
+      *> the whole master file for every transaction.
        FD  PARENT-MASTER-FILE
            LABEL RECORDS ARE STANDARD
-           BLOCK CONTAINS 0 RECORDS
-           RECORD CONTAINS 89 CHARACTERS
+           RECORD CONTAINS 186 CHARACTERS
            DATA RECORD IS PARENT-MASTER-RECORD.
 
        01  PARENT-MASTER-RECORD.
@@ -10,5 +12,24 @@
            05  PM-ADDRESS            PIC X(30).
            05  PM-MONTHLY-OBLIG      PIC 9(4)V99.
            05  PM-CASE-STATUS        PIC X(1).
+               88  PM-CASE-CLOSED    VALUE "C".
+               88  PM-CASE-OPEN      VALUE "O".
            05  PM-TOTAL-ARREARS      PIC 9(7)V99.
-           05 PM-STATUS-FLAG        PIC X(15).
+           05 PM-STATUS-FLAG        PIC X(20).
+      *>   Overpayment credit carried forward against next obligation
+           05  PM-CREDIT-BALANCE     PIC 9(7)V99.
+      *>   Employer / income-withholding-order data for e-IWO feed
+           05  PM-EMPLOYER-NAME      PIC X(20).
+           05  PM-EMPLOYER-ADDRESS   PIC X(30).
+           05  PM-IWO-ORDER-NUMBER   PIC X(10).
+           05  PM-IWO-STATUS         PIC X(01).
+               88  PM-IWO-ACTIVE     VALUE "A".
+               88  PM-IWO-INACTIVE   VALUE "I".
+           05  PM-WITHHOLDING-AMOUNT PIC 9(4)V99.
+      *>   Date of the last payment applied to this case - drives the
+      *>   day-based aging buckets (zero means no payment on record)
+           05  PM-LAST-PAYMENT-DATE  PIC 9(8).
+      *>   Amount owed for the current support period, distinct from
+      *>   PM-TOTAL-ARREARS (past-due balance) - a payment is applied
+      *>   here first before any remainder pays down arrears
+           05  PM-CURRENT-DUE-BALANCE PIC 9(6)V99.
