@@ -5,17 +5,61 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT PARENT-MASTER-FILE
-               ASSIGN TO "data/parent_master.dat".
+               ASSIGN TO "data/parent_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PARENT-ID
+               FILE STATUS IS WS-PARENT-FILE-STATUS.
 
            SELECT CHILD-MASTER-FILE
-               ASSIGN TO "data/child_master.dat".
+               ASSIGN TO "data/child_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-CHILD-ID
+               ALTERNATE RECORD KEY IS CC-PARENT-ID WITH DUPLICATES
+               FILE STATUS IS WS-CHILD-FILE-STATUS.
 
            SELECT PAYMENT-TRANSACTION-FILE
                ASSIGN TO "data/payment_transactions.dat".
 
            SELECT UPDATED-PARENT-FILE
                ASSIGN TO "data/parent_master_updated.dat".
-           
+
+           SELECT CHILD-ARREARS-FILE
+               ASSIGN TO "data/child_arrears.dat".
+
+           SELECT PAYMENT-AUDIT-FILE
+               ASSIGN TO "data/payment_audit.dat".
+
+           SELECT SUSPENSE-PAYMENT-FILE
+               ASSIGN TO "data/suspense_payments.dat".
+
+           SELECT CHECKPOINT-CONTROL-FILE
+               ASSIGN TO "data/checkpoint_control.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-CONTROL-ID
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT DELINQUENCY-SUMMARY-FILE
+               ASSIGN TO "data/delinquency_summary.dat".
+
+           SELECT CLOSED-CASE-FILE
+               ASSIGN TO "data/closed_cases.dat".
+
+           SELECT AGING-SUMMARY-FILE
+               ASSIGN TO "data/aging_summary.dat".
+
+           SELECT POSTED-TRANSACTION-LOG-FILE
+               ASSIGN TO "data/posted_transaction_log.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PL-TRANSACTION-ID
+               FILE STATUS IS WS-POSTED-LOG-STATUS.
+
+           SELECT DISBURSEMENT-FILE
+               ASSIGN TO "data/disbursements.dat".
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -26,7 +70,7 @@
        FD  UPDATED-PARENT-FILE
            LABEL RECORDS ARE STANDARD
            BLOCK CONTAINS 0 RECORDS
-           RECORD CONTAINS 74 CHARACTERS
+           RECORD CONTAINS 186 CHARACTERS
            DATA RECORD IS UPDATED-PARENT-RECORD.
 
        01  UPDATED-PARENT-RECORD.
@@ -35,18 +79,197 @@
            05  UP-ADDRESS            PIC X(30).
            05  UP-MONTHLY-OBLIG      PIC 9(4)V99.
            05  UP-CASE-STATUS        PIC X(1).
-           05  UP-TOTAL-ARREARS      PIC 9(7)V99.           
-       
+           05  UP-TOTAL-ARREARS      PIC 9(7)V99.
+           05  UP-CREDIT-BALANCE     PIC 9(7)V99.
+           05  UP-STATUS-FLAG        PIC X(20).
+           05  UP-EMPLOYER-NAME      PIC X(20).
+           05  UP-EMPLOYER-ADDRESS   PIC X(30).
+           05  UP-IWO-ORDER-NUMBER   PIC X(10).
+           05  UP-IWO-STATUS         PIC X(01).
+               88  UP-IWO-ACTIVE     VALUE "A".
+           05  UP-WITHHOLDING-AMOUNT PIC 9(4)V99.
+           05  UP-LAST-PAYMENT-DATE  PIC 9(8).
+           05  UP-CURRENT-DUE-BALANCE PIC 9(6)V99.
+
+       FD  CHILD-ARREARS-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 31 CHARACTERS
+           DATA RECORD IS CHILD-ARREARS-RECORD.
+
+       01  CHILD-ARREARS-RECORD.
+           05  CA-CHILD-ID           PIC 9(8).
+           05  CA-PARENT-ID          PIC 9(8).
+           05  CA-CHILD-OBLIG        PIC 9(4)V99.
+           05  CA-CHILD-ARREARS      PIC 9(7)V99.
+
+       FD  PAYMENT-AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 87 CHARACTERS
+           DATA RECORD IS PAYMENT-AUDIT-RECORD.
+
+       01  PAYMENT-AUDIT-RECORD.
+           05  PA-PARENT-ID              PIC 9(8).
+           05  PA-PAYMENT-DATE           PIC 9(8).
+           05  PA-OLD-ARREARS-BALANCE    PIC 9(7)V99.
+           05  PA-PAYMENT-APPLIED        PIC 9(6)V99.
+           05  PA-NEW-ARREARS-BALANCE    PIC 9(7)V99.
+           05  PA-SOURCE-METHOD          PIC X(01).
+           05  PA-SOURCE-REFERENCE       PIC X(10).
+      *>   Allocation hierarchy detail - current support is paid down
+      *>   before arrears, so the audit trail carries both balances
+           05  PA-OLD-CURRENT-DUE        PIC 9(6)V99.
+           05  PA-NEW-CURRENT-DUE        PIC 9(6)V99.
+      *>   Any part of the payment that overshot current due and
+      *>   arrears rolls forward as credit - carried here too so the
+      *>   full balance movement is reconstructable from this file
+           05  PA-OLD-CREDIT-BALANCE     PIC 9(7)V99.
+           05  PA-NEW-CREDIT-BALANCE     PIC 9(7)V99.
+
+       FD  SUSPENSE-PAYMENT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS SUSPENSE-PAYMENT-RECORD.
+
+       01  SUSPENSE-PAYMENT-RECORD.
+           05  SP-PARENT-ID              PIC 9(8).
+           05  SP-PAYMENT-AMOUNT         PIC 9(6)V99.
+           05  SP-PAYMENT-DATE           PIC 9(8).
+           05  SP-PAYMENT-METHOD         PIC X(01).
+           05  SP-REFERENCE-NUMBER       PIC X(10).
+           05  SP-REASON-CODE            PIC X(02).
+           05  SP-RUN-DATE               PIC 9(8).
+
+      *> Restart control record - one row, rewritten periodically
+      *> during the payment loop so an abended run can resume from
+      *> the last checkpoint instead of reprocessing from record one.
+       FD  CHECKPOINT-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 43 CHARACTERS
+           DATA RECORD IS CHECKPOINT-CONTROL-RECORD.
+
+       01  CHECKPOINT-CONTROL-RECORD.
+           05  CP-CONTROL-ID             PIC 9(01).
+           05  CP-LAST-TRANS-COUNT       PIC 9(07).
+           05  CP-LAST-PARENT-ID         PIC 9(08).
+           05  CP-LAST-TRANS-ID          PIC 9(10).
+           05  CP-RUN-DATE               PIC 9(08).
+           05  CP-RUN-STATUS             PIC X(01).
+               88  CP-RUN-COMPLETE       VALUE "C".
+               88  CP-RUN-IN-PROGRESS    VALUE "I".
+      *>   Month/year the billing-period rollover last ran, kept
+      *>   separate from CP-RUN-DATE (which just tracks the most
+      *>   recent run of any kind) so a period boundary can still be
+      *>   detected after CP-RUN-DATE is overwritten with today's date.
+           05  CP-LAST-ROLLOVER-DATE     PIC 9(08).
+
+       FD  DELINQUENCY-SUMMARY-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS DS-REPORT-LINE.
+
+       01  DS-REPORT-LINE                 PIC X(80).
+
+       FD  CLOSED-CASE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 47 CHARACTERS
+           DATA RECORD IS CLOSED-CASE-RECORD.
+
+       01  CLOSED-CASE-RECORD.
+           05  CL-PARENT-ID              PIC 9(8).
+           05  CL-PARENT-NAME            PIC X(20).
+           05  CL-TOTAL-ARREARS          PIC 9(7)V99.
+           05  CL-CREDIT-BALANCE         PIC 9(7)V99.
+           05  CL-CASE-STATUS            PIC X(01).
+
+       FD  AGING-SUMMARY-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS AG-REPORT-LINE.
+
+       01  AG-REPORT-LINE                 PIC X(80).
+
+      *> Posted-transaction log - one row per PT-TRANSACTION-ID ever
+      *> applied, so a rerun of an already-processed batch can be
+      *> detected and skipped instead of double-crediting a case.
+      *> PL-POST-STATUS tells the two outcomes apart: a "P" (posted)
+      *> row is permanent and blocks that transaction ID forever, but
+      *> an "S" (suspense) row only guards the current run's restart
+      *> window - it is purged at the start of the next fresh run so a
+      *> corrected re-feed of the same transaction ID reaches the
+      *> parent lookup instead of being treated as already handled.
+       FD  POSTED-TRANSACTION-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 35 CHARACTERS
+           DATA RECORD IS POSTED-TRANSACTION-LOG-RECORD.
+
+       01  POSTED-TRANSACTION-LOG-RECORD.
+           05  PL-TRANSACTION-ID         PIC 9(10).
+           05  PL-PARENT-ID              PIC 9(8).
+           05  PL-PAYMENT-AMOUNT         PIC 9(6)V99.
+           05  PL-POSTED-DATE            PIC 9(8).
+           05  PL-POST-STATUS            PIC X(01).
+               88  PL-STATUS-POSTED      VALUE "P".
+               88  PL-STATUS-SUSPENSE    VALUE "S".
+
+      *> Money actually paid out to the custodial party on a case,
+      *> fed from every successfully posted payment.
+       FD  DISBURSEMENT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 44 CHARACTERS
+           DATA RECORD IS DISBURSEMENT-RECORD.
+
+       01  DISBURSEMENT-RECORD.
+           05  DB-CASE-ID                PIC 9(8).
+      *>   This system does not carry a custodial-parent name field,
+      *>   so the payee is identified by case ID until one is added.
+           05  DB-PAYEE-NAME             PIC X(20).
+           05  DB-AMOUNT                 PIC 9(6)V99.
+           05  DB-DISBURSEMENT-DATE      PIC 9(8).
+
        WORKING-STORAGE SECTION.
 
        01  WS-EOF-PAYMENTS        PIC X VALUE "N".
        01  WS-EOF-PARENTS         PIC X VALUE "N".
        01  WS-EOF-CHILDREN        PIC X VALUE "N".
+       01  WS-EOF-POSTED-LOG      PIC X VALUE "N".
+
+       01  WS-CHILD-FILE-STATUS   PIC X(02).
 
        01  WS-PAYMENT-AMOUNT-NUM  PIC 9(6)V99.
+       01  WS-OLD-ARREARS-BALANCE PIC 9(7)V99.
+       01  WS-OLD-CURRENT-DUE     PIC 9(6)V99.
+       01  WS-OLD-CREDIT-BALANCE  PIC 9(7)V99.
+       01  WS-PAYMENT-REMAINING   PIC 9(6)V99.
+       01  WS-CREDIT-ADDED        PIC 9(6)V99.
+       01  WS-RUN-DATE            PIC 9(8).
+
+       01  WS-CHECKPOINT-FILE-STATUS   PIC X(02).
+       01  WS-RESTART-COUNT            PIC 9(07) VALUE 0.
+       01  WS-TRANS-PROCESSED-COUNT    PIC 9(07) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(04) VALUE 1000.
+       01  WS-CHECKPOINT-COUNTER       PIC 9(04) VALUE 0.
+       01  WS-SKIP-COUNTER             PIC 9(07) VALUE 0.
+       01  WS-LAST-SKIPPED-TRANS-ID    PIC 9(10) VALUE 0.
+
+      *> Year/month halves of a YYYYMMDD date, compared to detect a
+      *> real billing-period boundary instead of just "not a restart"
+       01  WS-RUN-YR-MO                PIC 9(06).
+       01  WS-LAST-ROLLOVER-YR-MO      PIC 9(06).
+       01  WS-NEW-BILLING-PERIOD       PIC X VALUE "N".
+
+       01  WS-CHILD-SHARE-PCT     PIC 9(3)V9(5).
 
        01  WS-PARENT-FOUND        PIC X VALUE "N".
 
+       01  WS-PARENT-FILE-STATUS  PIC X(02).
+
+       01  WS-POSTED-LOG-STATUS   PIC X(02).
+       01  WS-ALREADY-POSTED      PIC X VALUE "N".
+
        01  WS-REPORT-COUNTERS.
            05  WS-TOTAL-PARENTS            PIC 9(7)     VALUE 0.
            05  WS-CURRENT-COUNT            PIC 9(7)     VALUE 0.
@@ -54,34 +277,227 @@
            05  WS-SEVERE-COUNT             PIC 9(7)     VALUE 0.
            05  WS-TOTAL-ARREARS-SUM        PIC 9(9)V99  VALUE 0.
 
+       01  WS-ED-COUNT                 PIC ZZZ,ZZ9.
+       01  WS-ED-ARREARS               PIC $$$,$$$,$$9.99.
+
+      *> Day-based aging - replaces the old flat dollar threshold with
+      *> buckets counted off days since the case's last posted payment
+       01  WS-DAYS-SINCE-PAYMENT       PIC 9(5).
+       01  WS-TODAY-INTEGER            PIC 9(7).
+       01  WS-LAST-PAY-INTEGER         PIC 9(7).
+
+       01  WS-AGING-COUNTERS.
+           05  WS-AGE-CURRENT-COUNT        PIC 9(7)     VALUE 0.
+           05  WS-AGE-1-29-COUNT           PIC 9(7)     VALUE 0.
+           05  WS-AGE-30-59-COUNT          PIC 9(7)     VALUE 0.
+           05  WS-AGE-60-89-COUNT          PIC 9(7)     VALUE 0.
+           05  WS-AGE-90-119-COUNT         PIC 9(7)     VALUE 0.
+           05  WS-AGE-120-PLUS-COUNT       PIC 9(7)     VALUE 0.
+
 
 
        PROCEDURE DIVISION.
            DISPLAY "CHILD SUPPORT ENFORCEMENT SYSTEM STARTED".
 
+           OPEN I-O PARENT-MASTER-FILE.
+
            OPEN INPUT
-                PARENT-MASTER-FILE
                 CHILD-MASTER-FILE
                 PAYMENT-TRANSACTION-FILE.
-           
-           OPEN OUTPUT UPDATED-PARENT-FILE.
+
+           OPEN OUTPUT UPDATED-PARENT-FILE
+                       CHILD-ARREARS-FILE
+                       PAYMENT-AUDIT-FILE
+                       SUSPENSE-PAYMENT-FILE
+                       DELINQUENCY-SUMMARY-FILE
+                       CLOSED-CASE-FILE
+                       AGING-SUMMARY-FILE
+                       DISBURSEMENT-FILE.
 
            DISPLAY "FILES OPENED SUCCESSFULLY".
 
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+       *> =========================================
+       *> OPEN THE POSTED-TRANSACTION LOG
+       *> =========================================
+           OPEN I-O POSTED-TRANSACTION-LOG-FILE.
+
+           IF WS-POSTED-LOG-STATUS = "35"
+               OPEN OUTPUT POSTED-TRANSACTION-LOG-FILE
+               CLOSE POSTED-TRANSACTION-LOG-FILE
+               OPEN I-O POSTED-TRANSACTION-LOG-FILE
+           END-IF
+
+       *> =========================================
+       *> LOAD OR INITIALIZE THE RESTART CHECKPOINT
+       *> =========================================
+           OPEN I-O CHECKPOINT-CONTROL-FILE.
+
+           IF WS-CHECKPOINT-FILE-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-CONTROL-FILE
+               MOVE 1 TO CP-CONTROL-ID
+               MOVE 0 TO CP-LAST-TRANS-COUNT
+               MOVE 0 TO CP-LAST-PARENT-ID
+               MOVE 0 TO CP-LAST-TRANS-ID
+               MOVE 0 TO CP-LAST-ROLLOVER-DATE
+               MOVE WS-RUN-DATE TO CP-RUN-DATE
+               SET CP-RUN-IN-PROGRESS TO TRUE
+               WRITE CHECKPOINT-CONTROL-RECORD
+               CLOSE CHECKPOINT-CONTROL-FILE
+               OPEN I-O CHECKPOINT-CONTROL-FILE
+           END-IF
+
+           MOVE 1 TO CP-CONTROL-ID
+           READ CHECKPOINT-CONTROL-FILE
+               INVALID KEY MOVE 0 TO WS-RESTART-COUNT
+               NOT INVALID KEY
+                   IF CP-RUN-COMPLETE
+                       MOVE 0 TO WS-RESTART-COUNT
+                   ELSE
+                       MOVE CP-LAST-TRANS-COUNT TO WS-RESTART-COUNT
+                       DISPLAY "RESUMING AT CHECKPOINT: "
+                               WS-RESTART-COUNT
+                   END-IF
+           END-READ
+
+      *> The period boundary has to be read off CP-LAST-ROLLOVER-DATE
+      *> before CP-RUN-DATE below is overwritten with today's date -
+      *> CP-RUN-DATE only ever tells you the date of the most recent
+      *> run, not when the billing period last turned over.
+           MOVE WS-RUN-DATE(1:6) TO WS-RUN-YR-MO
+           MOVE CP-LAST-ROLLOVER-DATE(1:6) TO WS-LAST-ROLLOVER-YR-MO
+
+           MOVE "N" TO WS-NEW-BILLING-PERIOD
+           IF WS-RUN-YR-MO NOT = WS-LAST-ROLLOVER-YR-MO
+               MOVE "Y" TO WS-NEW-BILLING-PERIOD
+           END-IF
+
+           SET CP-RUN-IN-PROGRESS TO TRUE
+           MOVE WS-RUN-DATE TO CP-RUN-DATE
+           REWRITE CHECKPOINT-CONTROL-RECORD.
+
+      *> ==========================================
+      *> BEGIN A NEW BILLING PERIOD
+      *> ==========================================
+      *> Runs only when WS-RUN-DATE has rolled into a calendar month
+      *> after the one CP-LAST-ROLLOVER-DATE was last set for, and
+      *> only on a fresh run - a restart resuming mid-run must not
+      *> wipe out current-due balances already paid down before the
+      *> abend, so it waits for the next fresh run to catch the
+      *> rollover instead. Any current-due left unpaid from the prior
+      *> period is past due now, so it rolls into arrears before this
+      *> period's monthly obligation is loaded in.
+           IF WS-NEW-BILLING-PERIOD = "Y" AND WS-RESTART-COUNT = 0
+               MOVE "N" TO WS-EOF-PARENTS
+               MOVE ZEROS TO PM-PARENT-ID
+
+               START PARENT-MASTER-FILE KEY IS NOT LESS THAN
+                   PM-PARENT-ID
+                   INVALID KEY MOVE "Y" TO WS-EOF-PARENTS
+               END-START
+
+               IF WS-EOF-PARENTS NOT = "Y"
+                   READ PARENT-MASTER-FILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-EOF-PARENTS
+                   END-READ
+               END-IF
+
+               PERFORM UNTIL WS-EOF-PARENTS = "Y"
+                   IF PM-CASE-OPEN
+                       ADD PM-CURRENT-DUE-BALANCE TO PM-TOTAL-ARREARS
+                       MOVE PM-MONTHLY-OBLIG TO PM-CURRENT-DUE-BALANCE
+                       REWRITE PARENT-MASTER-RECORD
+                   END-IF
+
+                   READ PARENT-MASTER-FILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-EOF-PARENTS
+                   END-READ
+               END-PERFORM
+
+               MOVE WS-RUN-DATE TO CP-LAST-ROLLOVER-DATE
+               REWRITE CHECKPOINT-CONTROL-RECORD
+           END-IF
+
+      *> ==========================================
+      *> FRESH RUN ONLY - PURGE SUSPENSE-STATUS LOG
+      *> ==========================================
+      *> A "P" (posted) log row is permanent and is never purged. An
+      *> "S" (suspense) row only exists to stop this run's own restart
+      *> from re-suspending the same transaction twice - once the run
+      *> finishes and a new one begins, that guard is no longer needed
+      *> and would otherwise block a reconciled re-feed of the same
+      *> transaction ID from ever reaching the parent lookup. This
+      *> runs on every fresh run regardless of the billing period, so
+      *> a restart-window guard never outlives the run it belongs to.
+           IF WS-RESTART-COUNT = 0
+               MOVE "N" TO WS-EOF-POSTED-LOG
+               MOVE ZEROS TO PL-TRANSACTION-ID
+
+               START POSTED-TRANSACTION-LOG-FILE KEY IS NOT LESS THAN
+                   PL-TRANSACTION-ID
+                   INVALID KEY MOVE "Y" TO WS-EOF-POSTED-LOG
+               END-START
+
+               IF WS-EOF-POSTED-LOG NOT = "Y"
+                   READ POSTED-TRANSACTION-LOG-FILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-EOF-POSTED-LOG
+                   END-READ
+               END-IF
+
+               PERFORM UNTIL WS-EOF-POSTED-LOG = "Y"
+                   IF PL-STATUS-SUSPENSE
+                       DELETE POSTED-TRANSACTION-LOG-FILE RECORD
+                       END-DELETE
+                   END-IF
+
+                   READ POSTED-TRANSACTION-LOG-FILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-EOF-POSTED-LOG
+                   END-READ
+               END-PERFORM
+           END-IF
+
            MOVE 0 TO WS-TOTAL-PARENTS
                      WS-CURRENT-COUNT
                      WS-DELINQUENT-COUNT
                      WS-SEVERE-COUNT
                      WS-TOTAL-ARREARS-SUM.
-            
 
-           READ PARENT-MASTER-FILE
-               AT END MOVE "Y" TO WS-EOF-PARENTS
-           END-READ
+           MOVE 0 TO WS-AGE-CURRENT-COUNT
+                     WS-AGE-1-29-COUNT
+                     WS-AGE-30-59-COUNT
+                     WS-AGE-60-89-COUNT
+                     WS-AGE-90-119-COUNT
+                     WS-AGE-120-PLUS-COUNT.
 
-           READ CHILD-MASTER-FILE
-               AT END MOVE "Y" TO WS-EOF-CHILDREN
-           END-READ
+
+      *> Skip payments already posted in a prior run per the checkpoint
+           MOVE 0 TO WS-SKIP-COUNTER
+           PERFORM WITH TEST BEFORE
+                   UNTIL WS-SKIP-COUNTER >= WS-RESTART-COUNT
+                      OR WS-EOF-PAYMENTS = "Y"
+               READ PAYMENT-TRANSACTION-FILE
+                   AT END MOVE "Y" TO WS-EOF-PAYMENTS
+               END-READ
+               ADD 1 TO WS-SKIP-COUNTER
+               IF WS-EOF-PAYMENTS NOT = "Y"
+                   MOVE PT-TRANSACTION-ID TO WS-LAST-SKIPPED-TRANS-ID
+               END-IF
+           END-PERFORM
+
+      *> On a real resume, the last record skipped above should be the
+      *> exact transaction the prior run's checkpoint was saved against
+      *> - if it isn't, the payment file has changed since the abend
+      *> and the skip count can no longer be trusted to land in the
+      *> right place.
+           IF WS-RESTART-COUNT > 0
+               IF WS-LAST-SKIPPED-TRANS-ID NOT = CP-LAST-TRANS-ID
+                   DISPLAY "WARNING - CHECKPOINT TRANSACTION ID "
+                       "MISMATCH ON RESUME. EXPECTED: "
+                       CP-LAST-TRANS-ID " FOUND: "
+                       WS-LAST-SKIPPED-TRANS-ID
+               END-IF
+           END-IF
 
            READ PAYMENT-TRANSACTION-FILE
                AT END MOVE "Y" TO WS-EOF-PAYMENTS
@@ -100,46 +516,146 @@
 
                MOVE PT-PAYMENT-AMOUNT TO WS-PAYMENT-AMOUNT-NUM
 
-               MOVE "N" TO WS-PARENT-FOUND
-               MOVE "N" TO WS-EOF-PARENTS
-
-               CLOSE PARENT-MASTER-FILE
-               OPEN INPUT PARENT-MASTER-FILE
-
-               READ PARENT-MASTER-FILE
-                   AT END MOVE "Y" TO WS-EOF-PARENTS
+       *> ======================================
+       *> SKIP TRANSACTIONS ALREADY IN THE LOG SO
+       *> A REPROCESSED BATCH CANNOT DOUBLE-CREDIT
+       *> ======================================
+               MOVE PT-TRANSACTION-ID TO PL-TRANSACTION-ID
+               READ POSTED-TRANSACTION-LOG-FILE
+                   INVALID KEY MOVE "N" TO WS-ALREADY-POSTED
+                   NOT INVALID KEY MOVE "Y" TO WS-ALREADY-POSTED
                END-READ
 
-               PERFORM UNTIL WS-EOF-PARENTS = "Y"
-                          OR WS-PARENT-FOUND = "Y"
+               IF WS-ALREADY-POSTED = "Y"
+                   DISPLAY "TRANSACTION ALREADY POSTED, SKIPPING: "
+                       PT-TRANSACTION-ID
+               ELSE
 
-                   IF PT-PARENT-ID = PM-PARENT-ID
-                       MOVE "Y" TO WS-PARENT-FOUND
-                   ELSE
-                       READ PARENT-MASTER-FILE
-                           AT END MOVE "Y" TO WS-EOF-PARENTS
-                       END-READ
-                   END-IF
+               MOVE "N" TO WS-PARENT-FOUND
+               MOVE PT-PARENT-ID TO PM-PARENT-ID
 
-               END-PERFORM
+               READ PARENT-MASTER-FILE
+                   INVALID KEY MOVE "N" TO WS-PARENT-FOUND
+                   NOT INVALID KEY MOVE "Y" TO WS-PARENT-FOUND
+               END-READ
        *> ======================================
        *> SECOND PASS LOOP TO UPDATE ALL RECORDS
        *> ======================================
                IF WS-PARENT-FOUND = "Y"
-                  SUBTRACT WS-PAYMENT-AMOUNT-NUM
-                  FROM PM-TOTAL-ARREARS
-                  MOVE PARENT-MASTER-RECORD 
-                  TO UPDATED-PARENT-RECORD
-       
+                  MOVE PM-TOTAL-ARREARS TO WS-OLD-ARREARS-BALANCE
+                  MOVE PM-CURRENT-DUE-BALANCE TO WS-OLD-CURRENT-DUE
+                  MOVE PM-CREDIT-BALANCE TO WS-OLD-CREDIT-BALANCE
+                  MOVE WS-PAYMENT-AMOUNT-NUM TO WS-PAYMENT-REMAINING
+                  MOVE 0 TO WS-CREDIT-ADDED
+
+       *>         ALLOCATION HIERARCHY - current support due is paid
+       *>         down before any of the payment reaches old arrears
+                  IF WS-PAYMENT-REMAINING > PM-CURRENT-DUE-BALANCE
+                      SUBTRACT PM-CURRENT-DUE-BALANCE
+                          FROM WS-PAYMENT-REMAINING
+                      MOVE 0 TO PM-CURRENT-DUE-BALANCE
+                  ELSE
+                      SUBTRACT WS-PAYMENT-REMAINING
+                          FROM PM-CURRENT-DUE-BALANCE
+                      MOVE 0 TO WS-PAYMENT-REMAINING
+                  END-IF
+
+       *>         Floor arrears at zero - anything left over becomes a
+       *>         credit carried forward against next month's due
+                  IF WS-PAYMENT-REMAINING > PM-TOTAL-ARREARS
+                      COMPUTE WS-CREDIT-ADDED =
+                          WS-PAYMENT-REMAINING - PM-TOTAL-ARREARS
+                      COMPUTE PM-CREDIT-BALANCE =
+                          PM-CREDIT-BALANCE + WS-CREDIT-ADDED
+                      MOVE 0 TO PM-TOTAL-ARREARS
+                  ELSE
+                      SUBTRACT WS-PAYMENT-REMAINING
+                      FROM PM-TOTAL-ARREARS
+                  END-IF
+
+                  MOVE PT-PAYMENT-DATE TO PM-LAST-PAYMENT-DATE
+
+                  REWRITE PARENT-MASTER-RECORD
+
        *>         Counter updates for reporting
                   ADD 1 TO WS-TOTAL-PARENTS
 
-                  WRITE UPDATED-PARENT-RECORD              
+       *>         Audit trail so a case's balance can be reconstructed
+                  MOVE PM-PARENT-ID TO PA-PARENT-ID
+                  MOVE PT-PAYMENT-DATE TO PA-PAYMENT-DATE
+                  MOVE WS-OLD-ARREARS-BALANCE TO PA-OLD-ARREARS-BALANCE
+                  MOVE WS-PAYMENT-AMOUNT-NUM TO PA-PAYMENT-APPLIED
+                  MOVE PM-TOTAL-ARREARS TO PA-NEW-ARREARS-BALANCE
+                  MOVE PT-PAYMENT-METHOD TO PA-SOURCE-METHOD
+                  MOVE PT-REFERENCE-NUMBER TO PA-SOURCE-REFERENCE
+                  MOVE WS-OLD-CURRENT-DUE TO PA-OLD-CURRENT-DUE
+                  MOVE PM-CURRENT-DUE-BALANCE TO PA-NEW-CURRENT-DUE
+                  MOVE WS-OLD-CREDIT-BALANCE TO PA-OLD-CREDIT-BALANCE
+                  MOVE PM-CREDIT-BALANCE TO PA-NEW-CREDIT-BALANCE
+
+                  WRITE PAYMENT-AUDIT-RECORD
+
+      *>          Every posted payment becomes a disbursement to the
+      *>          custodial party on the case, but only for the portion
+      *>          that actually satisfied current due or arrears - any
+      *>          amount rolled into PM-CREDIT-BALANCE is held, not paid
+                  MOVE PM-PARENT-ID TO DB-CASE-ID
+                  MOVE SPACES TO DB-PAYEE-NAME
+                  STRING "CASE " PM-PARENT-ID
+                      DELIMITED BY SIZE INTO DB-PAYEE-NAME
+                  COMPUTE DB-AMOUNT =
+                      WS-PAYMENT-AMOUNT-NUM - WS-CREDIT-ADDED
+                  MOVE PT-PAYMENT-DATE TO DB-DISBURSEMENT-DATE
+
+                  WRITE DISBURSEMENT-RECORD
 
                   DISPLAY "UPDATED ARREARS FOR PARENT: " PM-PARENT-ID
                   DISPLAY "NEW ARREARS BALANCE: " PM-TOTAL-ARREARS
+
+                  SET PL-STATUS-POSTED TO TRUE
                ELSE
                   DISPLAY "PARENT NOT FOUND FOR PAYMENT: " PT-PARENT-ID
+
+       *>         Send unmatched payment to suspense for research
+                  MOVE PT-PARENT-ID TO SP-PARENT-ID
+                  MOVE PT-PAYMENT-AMOUNT TO SP-PAYMENT-AMOUNT
+                  MOVE PT-PAYMENT-DATE TO SP-PAYMENT-DATE
+                  MOVE PT-PAYMENT-METHOD TO SP-PAYMENT-METHOD
+                  MOVE PT-REFERENCE-NUMBER TO SP-REFERENCE-NUMBER
+                  MOVE "NF" TO SP-REASON-CODE
+                  MOVE WS-RUN-DATE TO SP-RUN-DATE
+
+                  WRITE SUSPENSE-PAYMENT-RECORD
+
+                  SET PL-STATUS-SUSPENSE TO TRUE
+               END-IF
+
+       *>      Record this transaction as posted or suspensed so a
+       *>      restart within this run's checkpoint window will be
+       *>      skipped above instead of reapplied. A suspense ("S")
+       *>      row is purged at the start of the next fresh run, so a
+       *>      reconciled re-feed of the same transaction ID still
+       *>      reaches the parent lookup above; a posted ("P") row
+       *>      never is.
+               MOVE PT-TRANSACTION-ID TO PL-TRANSACTION-ID
+               MOVE PT-PARENT-ID TO PL-PARENT-ID
+               MOVE PT-PAYMENT-AMOUNT TO PL-PAYMENT-AMOUNT
+               MOVE WS-RUN-DATE TO PL-POSTED-DATE
+               WRITE POSTED-TRANSACTION-LOG-RECORD
+
+               END-IF
+
+       *>      Advance and periodically save the restart checkpoint
+               ADD 1 TO WS-TRANS-PROCESSED-COUNT
+               ADD 1 TO WS-CHECKPOINT-COUNTER
+
+               IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+                   COMPUTE CP-LAST-TRANS-COUNT =
+                       WS-RESTART-COUNT + WS-TRANS-PROCESSED-COUNT
+                   MOVE PT-PARENT-ID TO CP-LAST-PARENT-ID
+                   MOVE PT-TRANSACTION-ID TO CP-LAST-TRANS-ID
+                   REWRITE CHECKPOINT-CONTROL-RECORD
+                   MOVE 0 TO WS-CHECKPOINT-COUNTER
                END-IF
 
                READ PAYMENT-TRANSACTION-FILE
@@ -148,26 +664,89 @@
 
            END-PERFORM.
 
+       *> Payment loop finished clean - reset the checkpoint so the
+       *> next run starts from the top of a fresh payment file.
+           MOVE 0 TO CP-LAST-TRANS-COUNT.
+           SET CP-RUN-COMPLETE TO TRUE.
+           REWRITE CHECKPOINT-CONTROL-RECORD.
+
            MOVE "N" TO WS-EOF-PARENTS.
-           CLOSE PARENT-MASTER-FILE.
-           OPEN INPUT PARENT-MASTER-FILE.
-           
-           READ PARENT-MASTER-FILE
-               AT END MOVE "Y" TO WS-EOF-PARENTS
-           END-READ
-           
+           MOVE ZEROS TO PM-PARENT-ID.
+
+           START PARENT-MASTER-FILE KEY IS NOT LESS THAN PM-PARENT-ID
+               INVALID KEY MOVE "Y" TO WS-EOF-PARENTS
+           END-START
+
+           IF WS-EOF-PARENTS NOT = "Y"
+               READ PARENT-MASTER-FILE NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF-PARENTS
+               END-READ
+           END-IF
+
            PERFORM UNTIL WS-EOF-PARENTS = "Y"
               MOVE PARENT-MASTER-RECORD TO UPDATED-PARENT-RECORD
+              MOVE PM-CREDIT-BALANCE TO UP-CREDIT-BALANCE
               ADD 1 TO WS-TOTAL-PARENTS
-              MOVE "CURRENT" TO PM-STATUS-FLAG
 
-              IF PM-TOTAL-ARREARS > 500
-                  MOVE "SEVERELY DELINQUENT" TO PM-STATUS-FLAG
+       *> ==================================================
+       *> CLOSED CASES DO NOT AGE - LIST THEM SEPARATELY
+       *> ==================================================
+              IF PM-CASE-CLOSED
+                 MOVE PM-PARENT-ID TO CL-PARENT-ID
+                 MOVE PM-PARENT-NAME TO CL-PARENT-NAME
+                 MOVE PM-TOTAL-ARREARS TO CL-TOTAL-ARREARS
+                 MOVE PM-CREDIT-BALANCE TO CL-CREDIT-BALANCE
+                 MOVE PM-CASE-STATUS TO CL-CASE-STATUS
+                 WRITE CLOSED-CASE-RECORD
               ELSE
-                  IF PM-TOTAL-ARREARS > 0
-                      MOVE "DELINQUENT" TO PM-STATUS-FLAG
-                  END-IF
-              END-IF
+              MOVE "CURRENT" TO PM-STATUS-FLAG
+
+      *> ==================================================
+      *> DAY-BASED AGING - HOW LONG SINCE THE LAST PAYMENT
+      *> ==================================================
+                 IF PM-TOTAL-ARREARS = 0
+                     MOVE 0 TO WS-DAYS-SINCE-PAYMENT
+                     ADD 1 TO WS-AGE-CURRENT-COUNT
+                 ELSE
+                     IF PM-LAST-PAYMENT-DATE = 0
+      *>                 No payment ever posted on an obligated case -
+      *>                 treat it as older than the oldest bucket
+                         MOVE 99999 TO WS-DAYS-SINCE-PAYMENT
+                     ELSE
+                         COMPUTE WS-TODAY-INTEGER =
+                             FUNCTION INTEGER-OF-DATE(WS-RUN-DATE)
+                         COMPUTE WS-LAST-PAY-INTEGER =
+                             FUNCTION INTEGER-OF-DATE(
+                                 PM-LAST-PAYMENT-DATE)
+                         COMPUTE WS-DAYS-SINCE-PAYMENT =
+                             WS-TODAY-INTEGER - WS-LAST-PAY-INTEGER
+                     END-IF
+
+                     IF WS-DAYS-SINCE-PAYMENT >= 120
+                         ADD 1 TO WS-AGE-120-PLUS-COUNT
+                         MOVE "SEVERELY DELINQUENT" TO PM-STATUS-FLAG
+                     ELSE
+                         IF WS-DAYS-SINCE-PAYMENT >= 90
+                             ADD 1 TO WS-AGE-90-119-COUNT
+                             MOVE "SEVERELY DELINQUENT" TO
+                                 PM-STATUS-FLAG
+                         ELSE
+                             IF WS-DAYS-SINCE-PAYMENT >= 60
+                                 ADD 1 TO WS-AGE-60-89-COUNT
+                                 MOVE "SEVERELY DELINQUENT" TO
+                                     PM-STATUS-FLAG
+                             ELSE
+                                 IF WS-DAYS-SINCE-PAYMENT >= 30
+                                     ADD 1 TO WS-AGE-30-59-COUNT
+                                     MOVE "DELINQUENT" TO PM-STATUS-FLAG
+                                 ELSE
+                                     ADD 1 TO WS-AGE-1-29-COUNT
+                                     MOVE "DELINQUENT" TO PM-STATUS-FLAG
+                                 END-IF
+                             END-IF
+                         END-IF
+                     END-IF
+                 END-IF
 
                  ADD PM-TOTAL-ARREARS TO WS-TOTAL-ARREARS-SUM
 
@@ -185,18 +764,161 @@
                       END-IF
                   END-IF
 
+                  MOVE PM-STATUS-FLAG TO UP-STATUS-FLAG
+                  MOVE PM-EMPLOYER-NAME TO UP-EMPLOYER-NAME
+                  MOVE PM-EMPLOYER-ADDRESS TO UP-EMPLOYER-ADDRESS
+                  MOVE PM-IWO-ORDER-NUMBER TO UP-IWO-ORDER-NUMBER
+                  MOVE PM-IWO-STATUS TO UP-IWO-STATUS
+                  MOVE PM-WITHHOLDING-AMOUNT TO UP-WITHHOLDING-AMOUNT
+                  MOVE PM-LAST-PAYMENT-DATE TO UP-LAST-PAYMENT-DATE
+                  MOVE PM-CURRENT-DUE-BALANCE TO UP-CURRENT-DUE-BALANCE
+
                   WRITE UPDATED-PARENT-RECORD
 
-              READ PARENT-MASTER-FILE
+       *> ==================================================
+       *> APPORTION THE CASE'S OBLIGATION/ARREARS PER CHILD
+       *> ==================================================
+                  MOVE PM-PARENT-ID TO CC-PARENT-ID
+                  MOVE "N" TO WS-EOF-CHILDREN
+
+                  START CHILD-MASTER-FILE KEY IS = CC-PARENT-ID
+                      INVALID KEY MOVE "Y" TO WS-EOF-CHILDREN
+                  END-START
+
+                  IF WS-EOF-CHILDREN NOT = "Y"
+                      READ CHILD-MASTER-FILE NEXT RECORD
+                          AT END MOVE "Y" TO WS-EOF-CHILDREN
+                      END-READ
+                  END-IF
+
+                  PERFORM UNTIL WS-EOF-CHILDREN = "Y"
+                             OR CC-PARENT-ID NOT = PM-PARENT-ID
+
+                     MOVE CC-CHILD-ID TO CA-CHILD-ID
+                     MOVE CC-PARENT-ID TO CA-PARENT-ID
+
+       *>              An emancipated child's order has ended, so no
+       *>              further share of the case's obligation/arrears
+       *>              is apportioned to that child going forward
+                     IF CC-EMANCIPATION-DATE > 0 AND
+                        CC-EMANCIPATION-DATE <= WS-RUN-DATE
+                         MOVE 0 TO CA-CHILD-OBLIG
+                         MOVE 0 TO CA-CHILD-ARREARS
+                     ELSE
+                         MOVE CC-SUPPORT-AMOUNT TO CA-CHILD-OBLIG
+
+                         IF PM-MONTHLY-OBLIG > 0
+                             COMPUTE WS-CHILD-SHARE-PCT ROUNDED =
+                                 CC-SUPPORT-AMOUNT / PM-MONTHLY-OBLIG
+                             COMPUTE CA-CHILD-ARREARS ROUNDED =
+                                 PM-TOTAL-ARREARS * WS-CHILD-SHARE-PCT
+                         ELSE
+                             MOVE 0 TO CA-CHILD-ARREARS
+                         END-IF
+                     END-IF
+
+                     WRITE CHILD-ARREARS-RECORD
+
+                     READ CHILD-MASTER-FILE NEXT RECORD
+                         AT END MOVE "Y" TO WS-EOF-CHILDREN
+                     END-READ
+
+                  END-PERFORM
+              END-IF
+
+              READ PARENT-MASTER-FILE NEXT RECORD
                   AT END MOVE "Y" TO WS-EOF-PARENTS
               END-READ
 
            END-PERFORM.
 
+       *> ==========================================
+       *> WRITE THE DELINQUENCY SUMMARY REPORT
+       *> ==========================================
+           MOVE "CHILD SUPPORT DELINQUENCY SUMMARY REPORT" TO
+               DS-REPORT-LINE
+           WRITE DS-REPORT-LINE
+
+           MOVE SPACES TO DS-REPORT-LINE
+           WRITE DS-REPORT-LINE
+
+           MOVE WS-TOTAL-PARENTS TO WS-ED-COUNT
+           STRING "TOTAL PARENTS PROCESSED: " WS-ED-COUNT
+               DELIMITED BY SIZE INTO DS-REPORT-LINE
+           WRITE DS-REPORT-LINE
+
+           MOVE WS-CURRENT-COUNT TO WS-ED-COUNT
+           STRING "  CURRENT: " WS-ED-COUNT
+               DELIMITED BY SIZE INTO DS-REPORT-LINE
+           WRITE DS-REPORT-LINE
+
+           MOVE WS-DELINQUENT-COUNT TO WS-ED-COUNT
+           STRING "  DELINQUENT: " WS-ED-COUNT
+               DELIMITED BY SIZE INTO DS-REPORT-LINE
+           WRITE DS-REPORT-LINE
+
+           MOVE WS-SEVERE-COUNT TO WS-ED-COUNT
+           STRING "  SEVERELY DELINQUENT: " WS-ED-COUNT
+               DELIMITED BY SIZE INTO DS-REPORT-LINE
+           WRITE DS-REPORT-LINE
+
+           MOVE WS-TOTAL-ARREARS-SUM TO WS-ED-ARREARS
+           STRING "TOTAL ARREARS OUTSTANDING: " WS-ED-ARREARS
+               DELIMITED BY SIZE INTO DS-REPORT-LINE
+           WRITE DS-REPORT-LINE
+
+       *> ==========================================
+       *> WRITE THE DAY-BASED AGING REPORT
+       *> ==========================================
+           MOVE "CHILD SUPPORT ARREARS AGING REPORT" TO
+               AG-REPORT-LINE
+           WRITE AG-REPORT-LINE
+
+           MOVE SPACES TO AG-REPORT-LINE
+           WRITE AG-REPORT-LINE
+
+           MOVE WS-AGE-CURRENT-COUNT TO WS-ED-COUNT
+           STRING "  CURRENT (NO ARREARS): " WS-ED-COUNT
+               DELIMITED BY SIZE INTO AG-REPORT-LINE
+           WRITE AG-REPORT-LINE
+
+           MOVE WS-AGE-1-29-COUNT TO WS-ED-COUNT
+           STRING "  1-29 DAYS: " WS-ED-COUNT
+               DELIMITED BY SIZE INTO AG-REPORT-LINE
+           WRITE AG-REPORT-LINE
+
+           MOVE WS-AGE-30-59-COUNT TO WS-ED-COUNT
+           STRING "  30-59 DAYS: " WS-ED-COUNT
+               DELIMITED BY SIZE INTO AG-REPORT-LINE
+           WRITE AG-REPORT-LINE
+
+           MOVE WS-AGE-60-89-COUNT TO WS-ED-COUNT
+           STRING "  60-89 DAYS: " WS-ED-COUNT
+               DELIMITED BY SIZE INTO AG-REPORT-LINE
+           WRITE AG-REPORT-LINE
+
+           MOVE WS-AGE-90-119-COUNT TO WS-ED-COUNT
+           STRING "  90-119 DAYS: " WS-ED-COUNT
+               DELIMITED BY SIZE INTO AG-REPORT-LINE
+           WRITE AG-REPORT-LINE
+
+           MOVE WS-AGE-120-PLUS-COUNT TO WS-ED-COUNT
+           STRING "  120+ DAYS: " WS-ED-COUNT
+               DELIMITED BY SIZE INTO AG-REPORT-LINE
+           WRITE AG-REPORT-LINE
 
            CLOSE PARENT-MASTER-FILE
                  CHILD-MASTER-FILE
                  PAYMENT-TRANSACTION-FILE
-                 UPDATED-PARENT-FILE.
+                 UPDATED-PARENT-FILE
+                 CHILD-ARREARS-FILE
+                 PAYMENT-AUDIT-FILE
+                 SUSPENSE-PAYMENT-FILE
+                 CHECKPOINT-CONTROL-FILE
+                 DELINQUENCY-SUMMARY-FILE
+                 CLOSED-CASE-FILE
+                 AGING-SUMMARY-FILE
+                 POSTED-TRANSACTION-LOG-FILE
+                 DISBURSEMENT-FILE.
 
            STOP RUN.
