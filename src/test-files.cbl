@@ -5,9 +5,18 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT PARENT-MASTER-FILE
-               ASSIGN TO "data/parent_master.dat".
+               ASSIGN TO "data/parent_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PARENT-ID
+               FILE STATUS IS WS-PARENT-FILE-STATUS.
            SELECT CHILD-MASTER-FILE
-               ASSIGN TO "data/child_master.dat".
+               ASSIGN TO "data/child_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-CHILD-ID
+               ALTERNATE RECORD KEY IS CC-PARENT-ID WITH DUPLICATES
+               FILE STATUS IS WS-CHILD-FILE-STATUS.
            SELECT PAYMENT-TRANSACTION-FILE
                ASSIGN TO "data/payment_transactions.dat".
 
@@ -19,7 +28,9 @@
            COPY "PAYMENT-TRANSACTIONS".
 
        WORKING-STORAGE SECTION.
-       01  WS-DUMMY PIC X.
+       01  WS-DUMMY               PIC X.
+       01  WS-PARENT-FILE-STATUS  PIC X(02).
+       01  WS-CHILD-FILE-STATUS   PIC X(02).
 
        PROCEDURE DIVISION.
            DISPLAY "COPYBOOKS LOADED SUCCESSFULLY".
