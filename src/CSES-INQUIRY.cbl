@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSES-INQUIRY.
+
+      *> Ad hoc case inquiry - looks up a small list of PM-PARENT-ID's
+      *> (one caseworker request per line) against the latest updated
+      *> parent extract and reports each case's status, arrears, and
+      *> current-due balance so a caseworker can answer a phone call
+      *> without waiting on the next full batch report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INQUIRY-REQUEST-FILE
+               ASSIGN TO "data/inquiry_requests.dat".
+
+           SELECT UPDATED-PARENT-FILE
+               ASSIGN TO "data/parent_master_updated.dat".
+
+           SELECT CLOSED-CASE-FILE
+               ASSIGN TO "data/closed_cases.dat".
+
+           SELECT INQUIRY-RESULT-FILE
+               ASSIGN TO "data/inquiry_results.dat".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INQUIRY-REQUEST-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 8 CHARACTERS
+           DATA RECORD IS INQUIRY-REQUEST-RECORD.
+
+       01  INQUIRY-REQUEST-RECORD.
+           05  IQ-PARENT-ID              PIC 9(8).
+
+       FD  UPDATED-PARENT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 186 CHARACTERS
+           DATA RECORD IS UPDATED-PARENT-RECORD.
+
+       01  UPDATED-PARENT-RECORD.
+           05  UP-PARENT-ID          PIC 9(8).
+           05  UP-PARENT-NAME        PIC X(20).
+           05  UP-ADDRESS            PIC X(30).
+           05  UP-MONTHLY-OBLIG      PIC 9(4)V99.
+           05  UP-CASE-STATUS        PIC X(1).
+           05  UP-TOTAL-ARREARS      PIC 9(7)V99.
+           05  UP-CREDIT-BALANCE     PIC 9(7)V99.
+           05  UP-STATUS-FLAG        PIC X(20).
+           05  UP-EMPLOYER-NAME      PIC X(20).
+           05  UP-EMPLOYER-ADDRESS   PIC X(30).
+           05  UP-IWO-ORDER-NUMBER   PIC X(10).
+           05  UP-IWO-STATUS         PIC X(01).
+               88  UP-IWO-ACTIVE     VALUE "A".
+           05  UP-WITHHOLDING-AMOUNT PIC 9(4)V99.
+           05  UP-LAST-PAYMENT-DATE  PIC 9(8).
+           05  UP-CURRENT-DUE-BALANCE PIC 9(6)V99.
+
+      *> Closed cases are excluded from the updated-parent extract and
+      *> written here instead, so a caseworker inquiry has to fall
+      *> back to this file before reporting a case not found.
+       FD  CLOSED-CASE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 47 CHARACTERS
+           DATA RECORD IS CLOSED-CASE-RECORD.
+
+       01  CLOSED-CASE-RECORD.
+           05  CL-PARENT-ID              PIC 9(8).
+           05  CL-PARENT-NAME            PIC X(20).
+           05  CL-TOTAL-ARREARS          PIC 9(7)V99.
+           05  CL-CREDIT-BALANCE         PIC 9(7)V99.
+           05  CL-CASE-STATUS            PIC X(01).
+
+       FD  INQUIRY-RESULT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS IR-RESULT-LINE.
+
+       01  IR-RESULT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-REQUESTS        PIC X VALUE "N".
+       01  WS-EOF-PARENTS         PIC X VALUE "N".
+       01  WS-EOF-CLOSED          PIC X VALUE "N".
+
+      *> The caseworker request list is small (a handful of IDs per
+      *> batch), so it is loaded into this table once and matched
+      *> against a single pass over UPDATED-PARENT-FILE and a single
+      *> pass over CLOSED-CASE-FILE, instead of reopening and
+      *> rescanning either extract once per request - the same keyed,
+      *> single-pass access pattern used elsewhere in this system
+      *> rather than a full-file rescan per lookup.
+       01  WS-REQUEST-TABLE.
+           05  WS-REQUEST-ENTRY OCCURS 500 TIMES.
+               10  WS-REQ-PARENT-ID      PIC 9(8).
+               10  WS-REQ-FOUND          PIC X VALUE "N".
+               10  WS-REQ-CLOSED         PIC X VALUE "N".
+               10  WS-REQ-NAME           PIC X(20).
+               10  WS-REQ-STATUS         PIC X(20).
+               10  WS-REQ-ARREARS        PIC 9(7)V99.
+               10  WS-REQ-CURRENT-DUE    PIC 9(6)V99.
+
+       01  WS-REQUEST-COUNT            PIC 9(04) VALUE 0.
+       01  WS-REQUEST-MAX               PIC 9(04) VALUE 500.
+       01  WS-REQ-SUB                   PIC 9(04).
+
+       01  WS-ED-CASE-ID               PIC 9(8).
+       01  WS-ED-ARREARS               PIC $$$,$$$,$$9.99.
+       01  WS-ED-CURRENT-DUE           PIC $$$,$$$9.99.
+
+       PROCEDURE DIVISION.
+           DISPLAY "CASE INQUIRY EXTRACT STARTED".
+
+           OPEN INPUT INQUIRY-REQUEST-FILE.
+           OPEN OUTPUT INQUIRY-RESULT-FILE.
+
+       *> ==================================================
+       *> LOAD THE REQUEST LIST INTO A TABLE - ONE PASS OVER
+       *> THIS SMALL FILE REPLACES REOPENING THE FULL EXTRACT
+       *> ==================================================
+           READ INQUIRY-REQUEST-FILE
+               AT END MOVE "Y" TO WS-EOF-REQUESTS
+           END-READ.
+
+           PERFORM UNTIL WS-EOF-REQUESTS = "Y"
+               IF WS-REQUEST-COUNT < WS-REQUEST-MAX
+                   ADD 1 TO WS-REQUEST-COUNT
+                   MOVE IQ-PARENT-ID TO
+                       WS-REQ-PARENT-ID (WS-REQUEST-COUNT)
+               ELSE
+                   DISPLAY "INQUIRY REQUEST LIST EXCEEDS TABLE "
+                       "CAPACITY, IGNORING: " IQ-PARENT-ID
+               END-IF
+
+               READ INQUIRY-REQUEST-FILE
+                   AT END MOVE "Y" TO WS-EOF-REQUESTS
+               END-READ
+           END-PERFORM.
+
+       *> ==================================================
+       *> SINGLE PASS OVER THE UPDATED PARENT EXTRACT
+       *> ==================================================
+           OPEN INPUT UPDATED-PARENT-FILE.
+
+           READ UPDATED-PARENT-FILE
+               AT END MOVE "Y" TO WS-EOF-PARENTS
+           END-READ.
+
+           PERFORM UNTIL WS-EOF-PARENTS = "Y"
+               PERFORM VARYING WS-REQ-SUB FROM 1 BY 1
+                       UNTIL WS-REQ-SUB > WS-REQUEST-COUNT
+                   IF WS-REQ-FOUND (WS-REQ-SUB) = "N" AND
+                      WS-REQ-PARENT-ID (WS-REQ-SUB) = UP-PARENT-ID
+                       MOVE "Y" TO WS-REQ-FOUND (WS-REQ-SUB)
+                       MOVE UP-PARENT-NAME TO
+                           WS-REQ-NAME (WS-REQ-SUB)
+                       MOVE UP-STATUS-FLAG TO
+                           WS-REQ-STATUS (WS-REQ-SUB)
+                       MOVE UP-TOTAL-ARREARS TO
+                           WS-REQ-ARREARS (WS-REQ-SUB)
+                       MOVE UP-CURRENT-DUE-BALANCE TO
+                           WS-REQ-CURRENT-DUE (WS-REQ-SUB)
+                   END-IF
+               END-PERFORM
+
+               READ UPDATED-PARENT-FILE
+                   AT END MOVE "Y" TO WS-EOF-PARENTS
+               END-READ
+           END-PERFORM.
+
+           CLOSE UPDATED-PARENT-FILE.
+
+       *> ==================================================
+       *> SINGLE PASS OVER CLOSED CASES FOR ANY STILL MISSING
+       *> ==================================================
+      *> Closed cases are excluded from the updated-parent extract and
+      *> written here instead, so a caseworker inquiry has to fall
+      *> back to this file before reporting a case not found.
+           OPEN INPUT CLOSED-CASE-FILE.
+
+           READ CLOSED-CASE-FILE
+               AT END MOVE "Y" TO WS-EOF-CLOSED
+           END-READ.
+
+           PERFORM UNTIL WS-EOF-CLOSED = "Y"
+               PERFORM VARYING WS-REQ-SUB FROM 1 BY 1
+                       UNTIL WS-REQ-SUB > WS-REQUEST-COUNT
+                   IF WS-REQ-FOUND (WS-REQ-SUB) = "N" AND
+                      WS-REQ-PARENT-ID (WS-REQ-SUB) = CL-PARENT-ID
+                       MOVE "Y" TO WS-REQ-FOUND (WS-REQ-SUB)
+                       MOVE "Y" TO WS-REQ-CLOSED (WS-REQ-SUB)
+                       MOVE CL-PARENT-NAME TO
+                           WS-REQ-NAME (WS-REQ-SUB)
+                       MOVE CL-TOTAL-ARREARS TO
+                           WS-REQ-ARREARS (WS-REQ-SUB)
+                   END-IF
+               END-PERFORM
+
+               READ CLOSED-CASE-FILE
+                   AT END MOVE "Y" TO WS-EOF-CLOSED
+               END-READ
+           END-PERFORM.
+
+           CLOSE CLOSED-CASE-FILE.
+
+       *> ==================================================
+       *> WRITE ONE RESULT PER REQUEST, IN REQUEST ORDER
+       *> ==================================================
+           PERFORM VARYING WS-REQ-SUB FROM 1 BY 1
+                   UNTIL WS-REQ-SUB > WS-REQUEST-COUNT
+
+               MOVE WS-REQ-PARENT-ID (WS-REQ-SUB) TO WS-ED-CASE-ID
+
+               IF WS-REQ-FOUND (WS-REQ-SUB) = "Y" AND
+                  WS-REQ-CLOSED (WS-REQ-SUB) = "N"
+                   MOVE WS-REQ-ARREARS (WS-REQ-SUB) TO WS-ED-ARREARS
+                   MOVE WS-REQ-CURRENT-DUE (WS-REQ-SUB) TO
+                       WS-ED-CURRENT-DUE
+
+                   STRING "CASE " WS-ED-CASE-ID " "
+                       WS-REQ-NAME (WS-REQ-SUB)
+                       " STATUS: " WS-REQ-STATUS (WS-REQ-SUB)
+                       DELIMITED BY SIZE INTO IR-RESULT-LINE
+                   WRITE IR-RESULT-LINE
+
+                   MOVE SPACES TO IR-RESULT-LINE
+                   STRING "  ARREARS: " WS-ED-ARREARS
+                       "  CURRENT DUE: " WS-ED-CURRENT-DUE
+                       DELIMITED BY SIZE INTO IR-RESULT-LINE
+                   WRITE IR-RESULT-LINE
+               ELSE
+                   IF WS-REQ-FOUND (WS-REQ-SUB) = "Y"
+                       MOVE WS-REQ-ARREARS (WS-REQ-SUB) TO
+                           WS-ED-ARREARS
+
+                       STRING "CASE " WS-ED-CASE-ID " "
+                           WS-REQ-NAME (WS-REQ-SUB)
+                           " STATUS: CLOSED"
+                           DELIMITED BY SIZE INTO IR-RESULT-LINE
+                       WRITE IR-RESULT-LINE
+
+                       MOVE SPACES TO IR-RESULT-LINE
+                       STRING "  ARREARS: " WS-ED-ARREARS
+                           DELIMITED BY SIZE INTO IR-RESULT-LINE
+                       WRITE IR-RESULT-LINE
+                   ELSE
+                       STRING "CASE " WS-ED-CASE-ID " NOT FOUND"
+                           DELIMITED BY SIZE INTO IR-RESULT-LINE
+                       WRITE IR-RESULT-LINE
+                   END-IF
+               END-IF
+
+           END-PERFORM.
+
+           CLOSE INQUIRY-REQUEST-FILE
+                 INQUIRY-RESULT-FILE.
+
+           DISPLAY "CASE INQUIRY EXTRACT COMPLETE".
+
+           STOP RUN.
