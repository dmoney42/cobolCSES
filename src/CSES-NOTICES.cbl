@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSES-NOTICES.
+
+      *> Generates delinquency notice letters from the updated parent
+      *> extract - one letter per DELINQUENT or SEVERELY DELINQUENT
+      *> case, with escalating language for the more severe tier.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UPDATED-PARENT-FILE
+               ASSIGN TO "data/parent_master_updated.dat".
+
+           SELECT NOTICE-LETTER-FILE
+               ASSIGN TO "data/delinquency_notices.dat".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  UPDATED-PARENT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 186 CHARACTERS
+           DATA RECORD IS UPDATED-PARENT-RECORD.
+
+       01  UPDATED-PARENT-RECORD.
+           05  UP-PARENT-ID          PIC 9(8).
+           05  UP-PARENT-NAME        PIC X(20).
+           05  UP-ADDRESS            PIC X(30).
+           05  UP-MONTHLY-OBLIG      PIC 9(4)V99.
+           05  UP-CASE-STATUS        PIC X(1).
+           05  UP-TOTAL-ARREARS      PIC 9(7)V99.
+           05  UP-CREDIT-BALANCE     PIC 9(7)V99.
+           05  UP-STATUS-FLAG        PIC X(20).
+           05  UP-EMPLOYER-NAME      PIC X(20).
+           05  UP-EMPLOYER-ADDRESS   PIC X(30).
+           05  UP-IWO-ORDER-NUMBER   PIC X(10).
+           05  UP-IWO-STATUS         PIC X(01).
+               88  UP-IWO-ACTIVE     VALUE "A".
+           05  UP-WITHHOLDING-AMOUNT PIC 9(4)V99.
+           05  UP-LAST-PAYMENT-DATE  PIC 9(8).
+           05  UP-CURRENT-DUE-BALANCE PIC 9(6)V99.
+
+       FD  NOTICE-LETTER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS NL-LETTER-LINE.
+
+       01  NL-LETTER-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-PARENTS         PIC X VALUE "N".
+       01  WS-NOTICE-COUNT        PIC 9(7) VALUE 0.
+       01  WS-ED-ARREARS          PIC $$$,$$$,$$9.99.
+       01  WS-ED-OBLIG            PIC $$,$$9.99.
+
+       PROCEDURE DIVISION.
+           DISPLAY "DELINQUENCY NOTICE GENERATION STARTED".
+
+           OPEN INPUT UPDATED-PARENT-FILE.
+           OPEN OUTPUT NOTICE-LETTER-FILE.
+
+           READ UPDATED-PARENT-FILE
+               AT END MOVE "Y" TO WS-EOF-PARENTS
+           END-READ.
+
+           PERFORM UNTIL WS-EOF-PARENTS = "Y"
+
+               IF UP-STATUS-FLAG = "DELINQUENT" OR
+                  UP-STATUS-FLAG = "SEVERELY DELINQUENT"
+
+                   MOVE UP-TOTAL-ARREARS TO WS-ED-ARREARS
+                   MOVE UP-MONTHLY-OBLIG TO WS-ED-OBLIG
+
+                   MOVE SPACES TO NL-LETTER-LINE
+                   WRITE NL-LETTER-LINE
+
+                   STRING "NOTICE TO: " UP-PARENT-NAME
+                       DELIMITED BY SIZE INTO NL-LETTER-LINE
+                   WRITE NL-LETTER-LINE
+
+                   MOVE UP-ADDRESS TO NL-LETTER-LINE
+                   WRITE NL-LETTER-LINE
+
+                   STRING "CASE ID: " UP-PARENT-ID
+                       DELIMITED BY SIZE INTO NL-LETTER-LINE
+                   WRITE NL-LETTER-LINE
+
+                   MOVE SPACES TO NL-LETTER-LINE
+                   WRITE NL-LETTER-LINE
+
+                   IF UP-STATUS-FLAG = "SEVERELY DELINQUENT"
+                       MOVE "FINAL NOTICE OF SEVERE DELINQUENCY" TO
+                           NL-LETTER-LINE
+                       WRITE NL-LETTER-LINE
+
+                       STRING "YOUR CHILD SUPPORT ACCOUNT IS "
+                           "SEVERELY PAST DUE WITH ARREARS OF "
+                           WS-ED-ARREARS
+                           DELIMITED BY SIZE INTO NL-LETTER-LINE
+                       WRITE NL-LETTER-LINE
+
+                       STRING "FAILURE TO RESOLVE THIS BALANCE MAY "
+                           "RESULT IN INCOME WITHHOLDING, LICENSE"
+                           DELIMITED BY SIZE INTO NL-LETTER-LINE
+                       WRITE NL-LETTER-LINE
+
+                       STRING "SUSPENSION, TAX REFUND INTERCEPT, "
+                           "AND/OR CONTEMPT PROCEEDINGS."
+                           DELIMITED BY SIZE INTO NL-LETTER-LINE
+                       WRITE NL-LETTER-LINE
+                   ELSE
+                       MOVE "NOTICE OF DELINQUENCY" TO NL-LETTER-LINE
+                       WRITE NL-LETTER-LINE
+
+                       STRING "YOUR CHILD SUPPORT ACCOUNT IS PAST "
+                           "DUE WITH ARREARS OF " WS-ED-ARREARS
+                           DELIMITED BY SIZE INTO NL-LETTER-LINE
+                       WRITE NL-LETTER-LINE
+
+                       STRING "YOUR MONTHLY OBLIGATION IS "
+                           WS-ED-OBLIG
+                           DELIMITED BY SIZE INTO NL-LETTER-LINE
+                       WRITE NL-LETTER-LINE
+
+                       STRING "PLEASE BRING YOUR ACCOUNT CURRENT "
+                           "TO AVOID FURTHER ENFORCEMENT ACTION."
+                           DELIMITED BY SIZE INTO NL-LETTER-LINE
+                       WRITE NL-LETTER-LINE
+                   END-IF
+
+                   MOVE SPACES TO NL-LETTER-LINE
+                   WRITE NL-LETTER-LINE
+
+                   ADD 1 TO WS-NOTICE-COUNT
+
+               END-IF
+
+               READ UPDATED-PARENT-FILE
+                   AT END MOVE "Y" TO WS-EOF-PARENTS
+               END-READ
+
+           END-PERFORM.
+
+           DISPLAY "NOTICES GENERATED: " WS-NOTICE-COUNT.
+
+           CLOSE UPDATED-PARENT-FILE
+                 NOTICE-LETTER-FILE.
+
+           DISPLAY "DELINQUENCY NOTICE GENERATION COMPLETE".
+
+           STOP RUN.
