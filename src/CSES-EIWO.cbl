@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSES-EIWO.
+
+      *> Reads the updated parent extract from the delinquency pass
+      *> and produces the federal OCSE e-IWO transmission file for
+      *> cases with an active income-withholding order that are
+      *> either severely delinquent or current (i.e. the order is
+      *> still the right instrument to keep collecting on).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UPDATED-PARENT-FILE
+               ASSIGN TO "data/parent_master_updated.dat".
+
+           SELECT EIWO-TRANSMISSION-FILE
+               ASSIGN TO "data/eiwo_transmission.dat".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  UPDATED-PARENT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 186 CHARACTERS
+           DATA RECORD IS UPDATED-PARENT-RECORD.
+
+       01  UPDATED-PARENT-RECORD.
+           05  UP-PARENT-ID          PIC 9(8).
+           05  UP-PARENT-NAME        PIC X(20).
+           05  UP-ADDRESS            PIC X(30).
+           05  UP-MONTHLY-OBLIG      PIC 9(4)V99.
+           05  UP-CASE-STATUS        PIC X(1).
+           05  UP-TOTAL-ARREARS      PIC 9(7)V99.
+           05  UP-CREDIT-BALANCE     PIC 9(7)V99.
+           05  UP-STATUS-FLAG        PIC X(20).
+           05  UP-EMPLOYER-NAME      PIC X(20).
+           05  UP-EMPLOYER-ADDRESS   PIC X(30).
+           05  UP-IWO-ORDER-NUMBER   PIC X(10).
+           05  UP-IWO-STATUS         PIC X(01).
+               88  UP-IWO-ACTIVE     VALUE "A".
+           05  UP-WITHHOLDING-AMOUNT PIC 9(4)V99.
+           05  UP-LAST-PAYMENT-DATE  PIC 9(8).
+           05  UP-CURRENT-DUE-BALANCE PIC 9(6)V99.
+
+       FD  EIWO-TRANSMISSION-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 123 CHARACTERS
+           DATA RECORD IS EIWO-TRANSMISSION-RECORD.
+
+       01  EIWO-TRANSMISSION-RECORD.
+           05  EW-CASE-ID               PIC 9(8).
+           05  EW-PARTICIPANT-NAME      PIC X(20).
+           05  EW-EMPLOYER-NAME         PIC X(20).
+           05  EW-EMPLOYER-ADDRESS      PIC X(30).
+           05  EW-ORDER-NUMBER          PIC X(10).
+           05  EW-WITHHOLDING-AMOUNT    PIC 9(4)V99.
+           05  EW-ARREARS-AMOUNT        PIC 9(7)V99.
+           05  EW-CASE-STATUS-FLAG      PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-PARENTS         PIC X VALUE "N".
+       01  WS-TRANSMIT-COUNT      PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY "E-IWO TRANSMISSION EXTRACT STARTED".
+
+           OPEN INPUT UPDATED-PARENT-FILE.
+           OPEN OUTPUT EIWO-TRANSMISSION-FILE.
+
+           READ UPDATED-PARENT-FILE
+               AT END MOVE "Y" TO WS-EOF-PARENTS
+           END-READ.
+
+           PERFORM UNTIL WS-EOF-PARENTS = "Y"
+
+               IF UP-IWO-ACTIVE AND
+                  (UP-STATUS-FLAG = "SEVERELY DELINQUENT" OR
+                   UP-STATUS-FLAG = "CURRENT")
+
+                   MOVE UP-PARENT-ID        TO EW-CASE-ID
+                   MOVE UP-PARENT-NAME      TO EW-PARTICIPANT-NAME
+                   MOVE UP-EMPLOYER-NAME    TO EW-EMPLOYER-NAME
+                   MOVE UP-EMPLOYER-ADDRESS TO EW-EMPLOYER-ADDRESS
+                   MOVE UP-IWO-ORDER-NUMBER TO EW-ORDER-NUMBER
+                   MOVE UP-WITHHOLDING-AMOUNT TO EW-WITHHOLDING-AMOUNT
+                   MOVE UP-TOTAL-ARREARS    TO EW-ARREARS-AMOUNT
+                   MOVE UP-STATUS-FLAG      TO EW-CASE-STATUS-FLAG
+
+                   WRITE EIWO-TRANSMISSION-RECORD
+
+                   ADD 1 TO WS-TRANSMIT-COUNT
+
+               END-IF
+
+               READ UPDATED-PARENT-FILE
+                   AT END MOVE "Y" TO WS-EOF-PARENTS
+               END-READ
+
+           END-PERFORM.
+
+           DISPLAY "E-IWO CASES TRANSMITTED: " WS-TRANSMIT-COUNT.
+
+           CLOSE UPDATED-PARENT-FILE
+                 EIWO-TRANSMISSION-FILE.
+
+           DISPLAY "E-IWO TRANSMISSION EXTRACT COMPLETE".
+
+           STOP RUN.
